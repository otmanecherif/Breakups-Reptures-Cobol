@@ -24,6 +24,34 @@ l       IDENTIFICATION DIVISION.
       *
             SELECT MVMNTS-FILE  ASSIGN TO UT-S-MVMNTS
             ORGANIZATION LINE SEQUENTIAL.
+      *
+      *     ETAT IMPRIME DES MOUVEMENTS (REGISTRE JOURNALIER)
+      *
+            SELECT ETAT-MVMNTS ASSIGN TO UT-S-ETATMVT
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS W-STAT-ETAT.
+      *
+      *     FICHIER MAITRE DES COMPTES/CLIENTS (REFERENTIEL)
+      *
+            SELECT CPTMSTR-FILE ASSIGN TO UT-S-CPTMSTR
+            ORGANIZATION LINE SEQUENTIAL.
+      *
+      *     FICHIER DES ECRITURES REJETEES (HORS SEQUENCE OU DOUBLON)
+      *
+            SELECT REJETS-FILE ASSIGN TO UT-S-REJETS
+            ORGANIZATION LINE SEQUENTIAL.
+      *
+      *     FICHIER DE POINTS DE REPRISE (CHECKPOINT/RESTART)
+      *
+            SELECT OPTIONAL CHKPT-FILE ASSIGN TO UT-S-CHKPT
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS W-STAT-CHKPT.
+      *
+      *     CARTE PARAMETRE DE SELECTION (CLIENT / DATE)
+      *
+            SELECT OPTIONAL PARM-FILE ASSIGN TO UT-S-PARM
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS W-STAT-PARM.
       *
        DATA DIVISION.
        FILE         SECTION.
@@ -38,6 +66,57 @@ l       IDENTIFICATION DIVISION.
       *
        COPY MVMNTS.
       *
+       FD  ETAT-MVMNTS
+           BLOCK              0         RECORDS
+           RECORDING MODE  F
+           DATA RECORD    LIGNE-ETAT
+           LABEL    RECORD    STANDARD.
+      *
+       01  LIGNE-ETAT                   PIC X(132).
+      *
+       FD  CPTMSTR-FILE
+           BLOCK              0         RECORDS
+           RECORDING MODE  F
+           DATA RECORD    CPTMSTR-REC
+           LABEL    RECORD    STANDARD.
+      *
+      *     LE FICHIER MAITRE DES COMPTES/CLIENTS
+      *
+       COPY CPTMSTR.
+      *
+       FD  REJETS-FILE
+           BLOCK              0         RECORDS
+           RECORDING MODE  F
+           DATA RECORD    LIGNE-REJET
+           LABEL    RECORD    STANDARD.
+      *
+       01  LIGNE-REJET                  PIC X(80).
+      *
+       FD  CHKPT-FILE
+           BLOCK              0         RECORDS
+           RECORDING MODE  F
+           DATA RECORD    LIGNE-CHKPT
+           LABEL    RECORD    STANDARD.
+      *
+       01  LIGNE-CHKPT.
+           05  CK-CLI-CODE              PIC X(5).
+           05  CK-COMPTE-NUM            PIC X(6).
+           05  CK-ECRITURE-DATE         PIC X(8).
+           05  CK-ECRITURE-NUM          PIC X(5).
+           05  CK-NB-ENR                PIC 9(07).
+      *
+       FD  PARM-FILE
+           BLOCK              0         RECORDS
+           RECORDING MODE  F
+           DATA RECORD    LIGNE-PARM
+           LABEL    RECORD    STANDARD.
+      *
+       01  LIGNE-PARM.
+           05  PARM-CLI-DEBUT           PIC X(5).
+           05  PARM-CLI-FIN             PIC X(5).
+           05  PARM-DATE-DEBUT          PIC X(8).
+           05  PARM-DATE-FIN            PIC X(8).
+           05  PARM-MODE-SYNTHESE       PIC X(1).
       *
        WORKING-STORAGE SECTION.
       *
@@ -47,25 +126,123 @@ l       IDENTIFICATION DIVISION.
             88 FIN-DE-PROGRAMME                  VALUE '1'.
         05     AXI-FT-R41n             PIC X(01) VALUE SPACE.
             88 FIN-FICHIER-R41n                  VALUE '1'.
+      *
+       01      AXI-FT-CPTMSTR           PIC X(01) VALUE SPACE.
+            88 FIN-CPTMSTR                       VALUE '1'.
+      *
+       01      AXI-CPT-TROUVE           PIC X(01) VALUE 'N'.
+            88 CPT-TROUVE                        VALUE 'O'.
+      *
+       01      AXI-ENR-REJETE           PIC X(01) VALUE 'N'.
+            88 ENR-REJETE                        VALUE 'O'.
+      *
+      *     DERNIERE ECRITURE TRAITEE (CONTROLE DE SEQUENCE)
+      *
+       01      W-DERNIER-CLI-CODE       PIC X(5)  VALUE SPACES.
+       01      W-DERNIER-COMPTE-NUM     PIC X(6)  VALUE SPACES.
+       01      W-DERNIER-ECRITURE-NUM   PIC X(5)  VALUE SPACES.
+       01      W-DERNIER-ECRITURE-DATE  PIC X(8)  VALUE SPACES.
+       01      W-NB-REJETS              PIC 9(05) VALUE ZERO.
+      *
+      *     VARIABLES DE CHECKPOINT / REPRISE
+      *
+       01      W-STAT-CHKPT             PIC X(02) VALUE SPACES.
+       01      AXI-FT-CHKPT-R           PIC X(01) VALUE SPACE.
+            88 FIN-CHKPT                         VALUE '1'.
+       01      AXI-RESTART              PIC X(01) VALUE 'N'.
+            88 MODE-RESTART                      VALUE 'O'.
+       01      AXI-REPRISE-TROUVEE      PIC X(01) VALUE 'N'.
+            88 REPRISE-TROUVEE                   VALUE 'O'.
+       01      W-CHKPT-CLI-CODE         PIC X(5)  VALUE SPACES.
+       01      W-CHKPT-COMPTE-NUM       PIC X(6)  VALUE SPACES.
+       01      W-CHKPT-ECRITURE-DATE    PIC X(8)  VALUE SPACES.
+       01      W-CHKPT-ECRITURE-NUM     PIC X(5)  VALUE SPACES.
+       01      W-CHKPT-NB-ENR           PIC 9(07) VALUE ZERO.
+       01      W-CHKPT-FREQUENCE        PIC 9(07) VALUE 0000100.
+       01      W-CHKPT-QUOTIENT         PIC 9(07).
+       01      W-CHKPT-RESTE            PIC 9(07).
+       01      W-NB-ENR-LUS             PIC 9(07) VALUE ZERO.
+      *
+      *     VARIABLES DE SELECTION (CARTE PARAMETRE)
+      *
+       01      W-STAT-PARM              PIC X(02) VALUE SPACES.
+       01      W-SEL-CLI-DEBUT          PIC X(5)  VALUE LOW-VALUES.
+       01      W-SEL-CLI-FIN            PIC X(5)  VALUE HIGH-VALUES.
+       01      W-SEL-DATE-DEBUT         PIC X(8)  VALUE LOW-VALUES.
+       01      W-SEL-DATE-FIN           PIC X(8)  VALUE HIGH-VALUES.
+       01      W-NB-HORS-SELECTION      PIC 9(07) VALUE ZERO.
+       01      AXI-ENR-SELECTIONNE      PIC X(01) VALUE 'N'.
+            88 ENR-SELECTIONNE                   VALUE 'O'.
+       01      AXI-MODE-SYNTHESE        PIC X(01) VALUE 'N'.
+            88 MODE-SYNTHESE                      VALUE 'O'.
+       01      AXI-TRT-EFFECTUE         PIC X(01) VALUE 'N'.
+            88 TRAITEMENT-EFFECTUE                VALUE 'O'.
       *
       *
       *-------------- VARIABLES SPECIFIQUES ------------------------*
        01      W-SOMMECLI-D             PIC 9(16)V99.
        01      W-SOMMECPT-D             PIC 9(16)V99.
        01      W-SOMMEDATE-D            PIC 9(16)V99.
+       01      W-SOMMEGEN-D             PIC 9(16)V99 VALUE ZERO.
        01      W-SOMMECLI-C             PIC 9(16)V99.
        01      W-SOMMECPT-C             PIC 9(16)V99.
        01      W-SOMMEDATE-C            PIC 9(16)V99.
+       01      W-SOMMEGEN-C             PIC 9(16)V99 VALUE ZERO.
        01      W-N-ECRITURE             PIC ZZZZ9.
        01      W-DEBIT                  PIC Z(7)9V99.
        01      W-CREDIT                 PIC Z(7)9V99.
        01      W-TOTAL-JOURNEE-D        PIC Z(7)9V99.
        01      W-TOTAL-COMPTE-D         PIC Z(7)9V99.
        01      W-TOTAL-CLIENT-D         PIC Z(7)9V99.
+       01      W-TOTAL-GENERAL-D        PIC Z(7)9V99.
        01      W-TOTAL-JOURNEE-C        PIC Z(7)9V99.
        01      W-TOTAL-COMPTE-C         PIC Z(7)9V99.
        01      W-TOTAL-CLIENT-C         PIC Z(7)9V99.
+       01      W-NB-ENR-LUS-AFF         PIC Z(6)9.
+       01      W-NB-REJETS-AFF          PIC Z(4)9.
+       01      W-NB-HORS-SELECTION-AFF  PIC Z(6)9.
+       01      W-TOTAL-GENERAL-C        PIC Z(7)9V99.
+       01      W-CTL-D                  PIC 9(16)V99 VALUE ZERO.
+       01      W-CTL-C                  PIC 9(16)V99 VALUE ZERO.
+       01      W-CTL-D-AFF              PIC Z(7)9V99.
+       01      W-CTL-C-AFF              PIC Z(7)9V99.
+       01      W-CTL-LIBELLE            PIC X(45).
        01      W-DATE-FORMAT            PIC X(10).
+       01      W-ECART-CLI              PIC S9(16)V99.
+       01      W-ECART-CPT              PIC S9(16)V99.
+       01      W-ECART-AFF              PIC -(7)9V99.
+       01      W-SOLDE-COURANT          PIC S9(16)V99.
+       01      W-SOLDE-AFF              PIC -(7)9V99.
+      *
+      *-------------- VARIABLES DE L'ETAT IMPRIME --------------------*
+       01      W-STAT-ETAT              PIC X(02) VALUE SPACES.
+       01      W-DATE-SYSTEME           PIC 9(08).
+       01      W-DATE-JOUR-AFF          PIC X(10).
+       01      W-NO-PAGE                PIC 9(05) VALUE ZERO.
+       01      W-NB-LIGNES-PAGE         PIC 9(03) VALUE ZERO.
+       01      W-MAX-LIGNES-PAGE        PIC 9(03) VALUE 060.
+       01      W-NO-PAGE-AFF            PIC ZZZZ9.
+       01      W-LIGNE-A-IMPRIMER       PIC X(132).
+      *
+       01      W-ENTETE-1.
+           05  FILLER                   PIC X(40) VALUE SPACES.
+           05  FILLER                   PIC X(30)
+                                 VALUE 'REGISTRE JOURNALIER DES MVMNTS'.
+           05  FILLER                   PIC X(12) VALUE SPACES.
+           05  FILLER                   PIC X(5) VALUE 'DATE:'.
+           05  W-ENT1-DATE              PIC X(10).
+           05  FILLER                   PIC X(6) VALUE SPACES.
+           05  FILLER                   PIC X(5) VALUE 'PAGE:'.
+           05  W-ENT1-PAGE              PIC ZZZZ9.
+      *
+       01      W-ENTETE-2.
+           05  FILLER                   PIC X(11)
+                                        VALUE 'N° COMPTE'.
+           05  FILLER                   PIC X(11) VALUE 'DATE'.
+           05  FILLER                   PIC X(15) VALUE 'N° ECRITURE'.
+           05  FILLER                   PIC X(15) VALUE 'DEBIT'.
+           05  FILLER                   PIC X(15) VALUE 'CREDIT'.
+           05  FILLER                   PIC X(15) VALUE 'SOLDE'.
       *
       *     MEMORISATION DE L’ENREGISTREMENT A TRAITER
       *
@@ -80,6 +257,21 @@ l       IDENTIFICATION DIVISION.
          05    FILLER                   PIC X(2).
 
       *
+      *     TABLE EN MEMOIRE DU FICHIER MAITRE DES COMPTES/CLIENTS
+      *
+       01      T-CPTMSTR-NB             PIC 9(05) VALUE ZERO.
+       01      T-CPTMSTR-TAB.
+           05  T-CPTMSTR-ENT OCCURS 1 TO 2000 TIMES
+                             DEPENDING ON T-CPTMSTR-NB
+                             INDEXED BY T-CPTMSTR-IDX.
+               10  T-CM-COMPTE-NUM      PIC X(6).
+               10  T-CM-CLI-CODE        PIC X(5).
+               10  T-CM-LIBELLE         PIC X(35).
+               10  T-CM-STATUT          PIC X(1).
+      *
+       01      W-CLI-LIBELLE            PIC X(35).
+       01      W-CLI-STATUT             PIC X(1).
+      *
       *     VARIABLES DE RUPTURE
       *
        01      AXI-RUPT-CLI-CODE        PIC X(001) VALUE 'O'.
@@ -111,46 +303,70 @@ l       IDENTIFICATION DIVISION.
        DEBUT-PROGRAMME.
            PERFORM DISPLAY-DEBUT-PGM      THRU DISPLAY-DEBUT-PGM-FIN
            PERFORM OUVERTURE-FICHIERS     THRU OUVERTURE-FICHIERS-FIN
+           PERFORM CHARGEMENT-CPTMSTR     THRU CHARGEMENT-CPTMSTR-FIN
+           PERFORM LECTURE-PARM           THRU LECTURE-PARM-FIN
+           PERFORM LECTURE-CHKPT-DEPART   THRU LECTURE-CHKPT-DEPART-FIN
+           IF MODE-RESTART
+              PERFORM REPRISE-FICHIER     THRU REPRISE-FICHIER-FIN
+           END-IF
            PERFORM LECTURE-FICHIER        THRU LECTURE-FICHIER-FIN.
        DEBUT-PROGRAMME-FIN.
            EXIT.
       *
        TRAITEMENTS.
+           MOVE 'O'                       TO AXI-TRT-EFFECTUE
            PERFORM LECTURE-FICHIER        THRU LECTURE-FICHIER-FIN
            PERFORM CALCUL-RUPTURE         THRU CALCUL-RUPTURE-FIN
-           
+
            IF NOUVEAU-CLI-CODE
               PERFORM NOUVEAU-CLI         THRU NOUVEAU-CLI-FIN
            END-IF
-              
+
            IF NOUVEAU-COMPTE-NUM
               PERFORM NOUVEAU-CPT         THRU NOUVEAU-CPT-FIN
            END-IF
-           
+
            IF NOUVEAU-ECRITURE-DATE
               PERFORM NOUVEAU-DATE        THRU NOUVEAU-DATE-FIN
            END-IF
-           
-      *              
-           PERFORM AFFICHAGE-MVMNT        THRU AFFICHAGE-MVMNT-FIN
+
            PERFORM CALCUL-SOMME           THRU CALCUL-SOMME-FIN
-      *
+           IF NOT MODE-SYNTHESE
+              PERFORM AFFICHAGE-MVMNT     THRU AFFICHAGE-MVMNT-FIN
+           END-IF
+           PERFORM CONTROLE-CHECKPOINT    THRU CONTROLE-CHECKPOINT-FIN
+
            IF RUPTURE-ECRITURE-DATE
               PERFORM RUPTURE-DATE        THRU RUPTURE-DATE-FIN
            END-IF
-           
+
            IF RUPTURE-COMPTE-NUM
               PERFORM RUPTURE-CPT         THRU RUPTURE-CPT-FIN
            END-IF
-           
+
            IF RUPTURE-CLI-CODE
               PERFORM RUPTURE-CLI         THRU RUPTURE-CLI-FIN
-           END-IF.        
-      *     
+           END-IF.
+      *
        TRAITEMENTS-FIN.
            EXIT.
       *
        FIN-PROGRAMME.
+           IF MODE-RESTART AND NOT TRAITEMENT-EFFECTUE
+              PERFORM RUPTURE-DATE        THRU RUPTURE-DATE-FIN
+              PERFORM RUPTURE-CPT         THRU RUPTURE-CPT-FIN
+              PERFORM RUPTURE-CLI         THRU RUPTURE-CLI-FIN
+           END-IF
+      *           AUCUNE RUPTURE CLIENT NE S'EST PRODUITE (SELECTION
+      *           VIDE OU FICHIER VIDE) : NOUVEAU-CLI N'A JAMAIS
+      *           IMPRIME DE PREMIERE ENTETE - ON LA FORCE ICI POUR
+      *           QUE LE TOTAL GENERAL ET LE BORDEREAU DE CONTROLE NE
+      *           SOIENT PAS IMPRIMES SANS ENTETE DE PAGE.
+           IF W-NO-PAGE = ZERO
+              PERFORM ENTETE-ETAT         THRU ENTETE-ETAT-FIN
+           END-IF
+           PERFORM RUPTURE-GENERAL        THRU RUPTURE-GENERAL-FIN
+           PERFORM TOTAL-CONTROLE          THRU TOTAL-CONTROLE-FIN
            PERFORM FERMETURE-FICHIERS     THRU FERMETURE-FICHIERS-FIN
            PERFORM DISPLAY-FIN-PGM        THRU DISPLAY-FIN-PGM-FIN
            STOP RUN.
@@ -169,19 +385,327 @@ l       IDENTIFICATION DIVISION.
            EXIT.
       *
        OUVERTURE-FICHIERS.
-           OPEN     INPUT     MVMNTS-FILE.
+           OPEN     INPUT     MVMNTS-FILE
+           OPEN     OUTPUT    ETAT-MVMNTS
+           OPEN     OUTPUT    REJETS-FILE
+           ACCEPT   W-DATE-SYSTEME       FROM DATE YYYYMMDD
+           MOVE     W-DATE-SYSTEME(7:2)  TO W-DATE-JOUR-AFF(1:2)
+           MOVE     '/'                  TO W-DATE-JOUR-AFF(3:1)
+           MOVE     W-DATE-SYSTEME(5:2)  TO W-DATE-JOUR-AFF(4:2)
+           MOVE     '/'                  TO W-DATE-JOUR-AFF(6:1)
+           MOVE     W-DATE-SYSTEME(1:4)  TO W-DATE-JOUR-AFF(7:4).
        OUVERTURE-FICHIERS-FIN.
            EXIT.
+      *
+       CHARGEMENT-CPTMSTR.
+           OPEN     INPUT     CPTMSTR-FILE
+           PERFORM  LECTURE-CPTMSTR      THRU LECTURE-CPTMSTR-FIN
+           PERFORM  ALIMENTATION-CPTMSTR THRU ALIMENTATION-CPTMSTR-FIN
+                                         UNTIL FIN-CPTMSTR
+           CLOSE    CPTMSTR-FILE.
+       CHARGEMENT-CPTMSTR-FIN.
+           EXIT.
+      *
+       LECTURE-CPTMSTR.
+           READ     CPTMSTR-FILE
+              AT END
+                 MOVE '1'                TO AXI-FT-CPTMSTR
+              END-READ.
+       LECTURE-CPTMSTR-FIN.
+           EXIT.
+      *
+       ALIMENTATION-CPTMSTR.
+           IF T-CPTMSTR-NB < 2000
+              ADD      1                 TO T-CPTMSTR-NB
+              MOVE  CM-COMPTE-NUM  TO T-CM-COMPTE-NUM(T-CPTMSTR-NB)
+              MOVE  CM-CLI-CODE    TO T-CM-CLI-CODE(T-CPTMSTR-NB)
+              MOVE  CM-LIBELLE     TO T-CM-LIBELLE(T-CPTMSTR-NB)
+              MOVE  CM-STATUT      TO T-CM-STATUT(T-CPTMSTR-NB)
+           ELSE
+              DISPLAY 'CPTMSTR-FILE : PLUS DE 2000 COMPTES - '
+                 'CHARGEMENT DE LA TABLE ARRETE'
+              MOVE     '1'                TO AXI-FT-CPTMSTR
+           END-IF
+           IF NOT FIN-CPTMSTR
+              PERFORM  LECTURE-CPTMSTR   THRU LECTURE-CPTMSTR-FIN
+           END-IF.
+       ALIMENTATION-CPTMSTR-FIN.
+           EXIT.
+      *
+       LECTURE-PARM.
+           OPEN     INPUT     PARM-FILE
+           IF W-STAT-PARM = '00'
+              READ     PARM-FILE
+                 NOT AT END
+                    IF PARM-CLI-DEBUT NOT = SPACES
+                       MOVE PARM-CLI-DEBUT    TO W-SEL-CLI-DEBUT
+                    END-IF
+                    IF PARM-CLI-FIN NOT = SPACES
+                       MOVE PARM-CLI-FIN      TO W-SEL-CLI-FIN
+                    END-IF
+                    IF PARM-DATE-DEBUT NOT = SPACES
+                       MOVE PARM-DATE-DEBUT   TO W-SEL-DATE-DEBUT
+                    END-IF
+                    IF PARM-DATE-FIN NOT = SPACES
+                       MOVE PARM-DATE-FIN     TO W-SEL-DATE-FIN
+                    END-IF
+                    IF PARM-MODE-SYNTHESE = 'O'
+                       MOVE 'O'               TO AXI-MODE-SYNTHESE
+                       DISPLAY 'MODE SYNTHESE ACTIF - DETAIL SUPPRIME'
+                    END-IF
+                    DISPLAY 'SELECTION - CLIENTS ' W-SEL-CLI-DEBUT
+                       ' A ' W-SEL-CLI-FIN ' DATES ' W-SEL-DATE-DEBUT
+                       ' A ' W-SEL-DATE-FIN
+              END-READ
+           END-IF
+           CLOSE    PARM-FILE.
+       LECTURE-PARM-FIN.
+           EXIT.
+      *
+       LECTURE-CHKPT-DEPART.
+           OPEN     INPUT     CHKPT-FILE
+           IF W-STAT-CHKPT = '00'
+              PERFORM LECTURE-CHKPT-LGN   THRU LECTURE-CHKPT-LGN-FIN
+              PERFORM MEMORISATION-CHKPT    THRU MEMORISATION-CHKPT-FIN
+                                            UNTIL FIN-CHKPT
+              IF W-CHKPT-COMPTE-NUM NOT = SPACES
+                 MOVE 'O'                   TO AXI-RESTART
+                 DISPLAY 'REPRISE SUR CHECKPOINT - COMPTE '
+                    W-CHKPT-COMPTE-NUM ' ENR LUS ' W-CHKPT-NB-ENR
+              END-IF
+           END-IF
+           CLOSE    CHKPT-FILE
+           OPEN     OUTPUT    CHKPT-FILE.
+       LECTURE-CHKPT-DEPART-FIN.
+           EXIT.
+      *
+       LECTURE-CHKPT-LGN.
+           READ     CHKPT-FILE
+              AT END
+                 MOVE '1'                   TO AXI-FT-CHKPT-R
+              END-READ.
+       LECTURE-CHKPT-LGN-FIN.
+           EXIT.
+      *
+       MEMORISATION-CHKPT.
+           MOVE     CK-CLI-CODE              TO W-CHKPT-CLI-CODE
+           MOVE     CK-COMPTE-NUM            TO W-CHKPT-COMPTE-NUM
+           MOVE     CK-ECRITURE-DATE         TO W-CHKPT-ECRITURE-DATE
+           MOVE     CK-ECRITURE-NUM          TO W-CHKPT-ECRITURE-NUM
+           MOVE     CK-NB-ENR                TO W-CHKPT-NB-ENR
+           PERFORM  LECTURE-CHKPT-LGN      THRU LECTURE-CHKPT-LGN-FIN.
+       MEMORISATION-CHKPT-FIN.
+           EXIT.
+      *
+       REPRISE-FICHIER.
+      *           LE BALAYAGE CI-DESSOUS S'ARRETE AVEC L'ENREGISTREMENT
+      *           DU POINT DE REPRISE DANS LE TAMPON 1-MVMNTS. ON NE LE
+      *           CONSOMME PAS ICI PAR UNE LECTURE BRUTE : C'EST LE
+      *           CYCLE LECTURE-FIC-BRUTE/FILTRAGE-SELECTION DE
+      *           LECTURE-FICHIER (APPELE PAR DEBUT-PROGRAMME JUSTE
+      *           APRES) QUI LIRA ET VALIDERA L'ENREGISTREMENT SUIVANT,
+      *           COMME POUR TOUT AUTRE ENREGISTREMENT DU FICHIER.
+           PERFORM  LECTURE-REPRISE         THRU LECTURE-REPRISE-FIN
+           PERFORM  TEST-REPRISE            THRU TEST-REPRISE-FIN
+                                     UNTIL REPRISE-TROUVEE
+                                        OR FIN-FICHIER-R41n.
+       REPRISE-FICHIER-FIN.
+           EXIT.
+      *
+       LECTURE-REPRISE.
+           READ     MVMNTS-FILE
+              AT END
+                 MOVE '1'                   TO AXI-FT-R41n
+              NOT AT END
+                 ADD  1                     TO W-NB-ENR-LUS
+              END-READ.
+       LECTURE-REPRISE-FIN.
+           EXIT.
+      *
+       TEST-REPRISE.
+           IF 1-MV-CLI-CODE      = W-CHKPT-CLI-CODE
+              AND 1-MV-COMPTE-NUM  = W-CHKPT-COMPTE-NUM
+              AND 1-MV-ECRITURE-DATE = W-CHKPT-ECRITURE-DATE
+              AND 1-MV-ECRITURE-NUM = W-CHKPT-ECRITURE-NUM
+              MOVE 'O'                      TO AXI-REPRISE-TROUVEE
+           ELSE
+              PERFORM LECTURE-REPRISE       THRU LECTURE-REPRISE-FIN
+           END-IF.
+       TEST-REPRISE-FIN.
+           EXIT.
       *
        LECTURE-FICHIER.
            MOVE 1-MVMNTS                    TO MVMNTS
            IF NOT FIN-FICHIER-R41n
-              READ MVMNTS-FILE
+              PERFORM LECTURE-FIC-BRUTE THRU LECTURE-FIC-BRUTE-FIN
+              MOVE 'N'                      TO AXI-ENR-SELECTIONNE
+              PERFORM FILTRAGE-SELECTION    THRU FILTRAGE-SELECTION-FIN
+                                     UNTIL FIN-FICHIER-R41n
+                                        OR ENR-SELECTIONNE
+           END-IF.
+       LECTURE-FICHIER-FIN.
+           EXIT.
+      *
+       LECTURE-FIC-BRUTE.
+           READ     MVMNTS-FILE
               AT END
                  MOVE '1'                   TO AXI-FT-R41n
-              END-READ
-           END-IF.                   
-       LECTURE-FICHIER-FIN.
+              NOT AT END
+                 ADD  1                     TO W-NB-ENR-LUS
+                 PERFORM ACCUMUL-CTL-BRUT   THRU ACCUMUL-CTL-BRUT-FIN
+              END-READ.
+       LECTURE-FIC-BRUTE-FIN.
+           EXIT.
+      *
+      *           TOTAUX DE CONTROLE ACCUMULES SUR CHAQUE
+      *           ENREGISTREMENT PHYSIQUEMENT LU, INDEPENDAMMENT DE
+      *           TOUTE SELECTION, VALIDATION OU RUPTURE - SERT DE
+      *           CONTRE-TOTAL DANS TOTAL-CONTROLE.
+       ACCUMUL-CTL-BRUT.
+           IF 1-MV-SENS-ECRITURE = 'C'
+              ADD   1-MV-MONTANT             TO W-CTL-C
+           ELSE
+              ADD   1-MV-MONTANT             TO W-CTL-D
+           END-IF.
+       ACCUMUL-CTL-BRUT-FIN.
+           EXIT.
+      *
+       FILTRAGE-SELECTION.
+           IF 1-MV-CLI-CODE >= W-SEL-CLI-DEBUT
+              AND 1-MV-CLI-CODE <= W-SEL-CLI-FIN
+              AND 1-MV-ECRITURE-DATE >= W-SEL-DATE-DEBUT
+              AND 1-MV-ECRITURE-DATE <= W-SEL-DATE-FIN
+              PERFORM VALIDATION-SEQUENCE   THRU VALIDATION-SEQUENCE-FIN
+              IF ENR-REJETE
+                 PERFORM LECTURE-FIC-BRUTE  THRU LECTURE-FIC-BRUTE-FIN
+              ELSE
+                 MOVE 'O'                   TO AXI-ENR-SELECTIONNE
+              END-IF
+           ELSE
+              ADD  1                        TO W-NB-HORS-SELECTION
+              PERFORM LECTURE-FIC-BRUTE THRU LECTURE-FIC-BRUTE-FIN
+           END-IF.
+       FILTRAGE-SELECTION-FIN.
+           EXIT.
+      *
+       CONTROLE-CHECKPOINT.
+           IF NOT FIN-FICHIER-R41n
+              DIVIDE W-NB-ENR-LUS BY W-CHKPT-FREQUENCE
+                    GIVING   W-CHKPT-QUOTIENT
+                    REMAINDER W-CHKPT-RESTE
+              IF W-CHKPT-RESTE = ZERO
+                 PERFORM ECRITURE-CHKPT     THRU ECRITURE-CHKPT-FIN
+              END-IF
+           END-IF.
+       CONTROLE-CHECKPOINT-FIN.
+           EXIT.
+      *
+       ECRITURE-CHKPT.
+           MOVE     MV-CLI-CODE              TO CK-CLI-CODE
+           MOVE     MV-COMPTE-NUM            TO CK-COMPTE-NUM
+           MOVE     MV-ECRITURE-DATE         TO CK-ECRITURE-DATE
+           MOVE     MV-ECRITURE-NUM          TO CK-ECRITURE-NUM
+           MOVE     W-NB-ENR-LUS             TO CK-NB-ENR
+           WRITE    LIGNE-CHKPT.
+       ECRITURE-CHKPT-FIN.
+           EXIT.
+      *
+       VALIDATION-SEQUENCE.
+           MOVE     'N'                  TO AXI-ENR-REJETE
+           IF W-DERNIER-COMPTE-NUM NOT = SPACES
+              IF 1-MV-CLI-CODE   = W-DERNIER-CLI-CODE
+                 AND 1-MV-COMPTE-NUM = W-DERNIER-COMPTE-NUM
+                 AND 1-MV-ECRITURE-NUM = W-DERNIER-ECRITURE-NUM
+                 MOVE  'O'             TO AXI-ENR-REJETE
+                 DISPLAY 'REJET: ECRITURE N° ' 1-MV-ECRITURE-NUM
+                    ' EN DOUBLE SUR LE COMPTE ' 1-MV-COMPTE-NUM
+              ELSE
+                 IF 1-MV-CLI-CODE   = W-DERNIER-CLI-CODE
+                    AND 1-MV-COMPTE-NUM = W-DERNIER-COMPTE-NUM
+                    AND 1-MV-ECRITURE-DATE < W-DERNIER-ECRITURE-DATE
+                    MOVE  'O'          TO AXI-ENR-REJETE
+                    DISPLAY 'REJET: ECRITURE N° ' 1-MV-ECRITURE-NUM
+                       ' HORS SEQUENCE SUR LE COMPTE ' 1-MV-COMPTE-NUM
+                 ELSE
+                    IF 1-MV-CLI-CODE  < W-DERNIER-CLI-CODE
+                       MOVE  'O'       TO AXI-ENR-REJETE
+                       DISPLAY 'REJET: ECRITURE N° ' 1-MV-ECRITURE-NUM
+                          ' CLIENT HORS SEQUENCE ' 1-MV-CLI-CODE
+                    ELSE
+                       IF 1-MV-CLI-CODE   = W-DERNIER-CLI-CODE
+                          AND 1-MV-COMPTE-NUM < W-DERNIER-COMPTE-NUM
+                          MOVE  'O'    TO AXI-ENR-REJETE
+                          DISPLAY 'REJET: ECRITURE N° '
+                             1-MV-ECRITURE-NUM
+                             ' COMPTE HORS SEQUENCE ' 1-MV-COMPTE-NUM
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF ENR-REJETE
+              ADD   1                   TO W-NB-REJETS
+              PERFORM ECRITURE-REJET    THRU ECRITURE-REJET-FIN
+           ELSE
+              MOVE  1-MV-CLI-CODE       TO W-DERNIER-CLI-CODE
+              MOVE  1-MV-COMPTE-NUM     TO W-DERNIER-COMPTE-NUM
+              MOVE  1-MV-ECRITURE-NUM   TO W-DERNIER-ECRITURE-NUM
+              MOVE  1-MV-ECRITURE-DATE  TO W-DERNIER-ECRITURE-DATE
+           END-IF.
+       VALIDATION-SEQUENCE-FIN.
+           EXIT.
+      *
+       ECRITURE-REJET.
+           MOVE     1-MVMNTS             TO LIGNE-REJET
+           WRITE    LIGNE-REJET.
+       ECRITURE-REJET-FIN.
+           EXIT.
+      *
+       RECHERCHE-CPTMSTR.
+           MOVE     'N'                  TO AXI-CPT-TROUVE
+           MOVE     SPACES               TO W-CLI-LIBELLE
+           MOVE     '?'                  TO W-CLI-STATUT
+           IF T-CPTMSTR-NB > ZERO
+              SET   T-CPTMSTR-IDX        TO 1
+              SEARCH T-CPTMSTR-ENT
+                 AT END
+                    CONTINUE
+                 WHEN T-CM-COMPTE-NUM(T-CPTMSTR-IDX) = MV-COMPTE-NUM
+                  AND T-CM-CLI-CODE(T-CPTMSTR-IDX)   = MV-CLI-CODE
+                    MOVE 'O'             TO AXI-CPT-TROUVE
+                    MOVE T-CM-LIBELLE(T-CPTMSTR-IDX)  TO W-CLI-LIBELLE
+                    MOVE T-CM-STATUT(T-CPTMSTR-IDX)   TO W-CLI-STATUT
+              END-SEARCH
+           END-IF
+           IF NOT CPT-TROUVE
+              MOVE  'COMPTE INCONNU AU FICHIER MAITRE' TO W-CLI-LIBELLE
+           END-IF.
+       RECHERCHE-CPTMSTR-FIN.
+           EXIT.
+      *
+       ENTETE-ETAT.
+           ADD      1                    TO W-NO-PAGE
+           MOVE     W-DATE-JOUR-AFF      TO W-ENT1-DATE
+           MOVE     W-NO-PAGE            TO W-ENT1-PAGE
+           WRITE    LIGNE-ETAT           FROM W-ENTETE-1
+                                         AFTER ADVANCING SAUTP
+           WRITE    LIGNE-ETAT           FROM SPACES
+                                         AFTER ADVANCING 1 LINES
+           WRITE    LIGNE-ETAT           FROM W-ENTETE-2
+                                         AFTER ADVANCING 1 LINES
+           MOVE     ZERO                 TO W-NB-LIGNES-PAGE.
+       ENTETE-ETAT-FIN.
+           EXIT.
+      *
+       IMPRESSION-LIGNE.
+           IF W-NB-LIGNES-PAGE NOT < W-MAX-LIGNES-PAGE
+              PERFORM ENTETE-ETAT        THRU ENTETE-ETAT-FIN
+           END-IF
+           WRITE    LIGNE-ETAT           FROM W-LIGNE-A-IMPRIMER
+                                         AFTER ADVANCING 1 LINES
+           MOVE     SPACES               TO W-LIGNE-A-IMPRIMER
+           ADD      1                    TO W-NB-LIGNES-PAGE.
+       IMPRESSION-LIGNE-FIN.
            EXIT.
       *
        AFFICHAGE-MVMNT.
@@ -190,16 +714,21 @@ l       IDENTIFICATION DIVISION.
            MOVE MV-ECRITURE-DATE(3:2) TO W-DATE-FORMAT(4:2)
            MOVE '/' TO W-DATE-FORMAT(6:1)
            MOVE MV-ECRITURE-DATE(5:4) TO W-DATE-FORMAT(7:4)
+           MOVE MV-ECRITURE-NUM TO W-N-ECRITURE
            IF MV-SENS-ECRITURE = 'C'
-              MOVE MV-ECRITURE-NUM TO W-N-ECRITURE
               MOVE MV-MONTANT      TO W-CREDIT
-              DISPLAY ' ' MV-COMPTE-NUM '    ' W-DATE-FORMAT '       
-      -       '  ' W-N-ECRITURE '                      ' W-CREDIT
+              MOVE ZERO            TO W-DEBIT
            ELSE
-              MOVE MV-ECRITURE-NUM TO W-N-ECRITURE
               MOVE MV-MONTANT      TO W-DEBIT
-              DISPLAY ' ' MV-COMPTE-NUM '    ' W-DATE-FORMAT '       
-      -       '  ' W-N-ECRITURE '      ' W-DEBIT.
+              MOVE ZERO            TO W-CREDIT
+           END-IF
+           MOVE     W-SOLDE-COURANT  TO W-SOLDE-AFF
+           STRING   ' '              MV-COMPTE-NUM    '    '
+                    W-DATE-FORMAT    '  '               W-N-ECRITURE
+                    '      '          W-DEBIT           '    '
+                    W-CREDIT         '    '              W-SOLDE-AFF
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE THRU IMPRESSION-LIGNE-FIN.
        AFFICHAGE-MVMNT-FIN.
            EXIT.
       *
@@ -236,31 +765,41 @@ l       IDENTIFICATION DIVISION.
            COMPUTE W-SOMMECPT-C = W-SOMMECPT-C + MV-MONTANT
               COMPUTE W-SOMMECLI-C = W-SOMMECLI-C + MV-MONTANT
               COMPUTE W-SOMMEDATE-C = W-SOMMEDATE-C + MV-MONTANT
+              COMPUTE W-SOMMEGEN-C = W-SOMMEGEN-C + MV-MONTANT
+              ADD     MV-MONTANT TO W-SOLDE-COURANT
            ELSE
               COMPUTE W-SOMMECLI-D = W-SOMMECLI-D + MV-MONTANT
               COMPUTE W-SOMMECPT-D = W-SOMMECPT-D + MV-MONTANT
-              COMPUTE W-SOMMEDATE-D = W-SOMMEDATE-D + MV-MONTANT.
+              COMPUTE W-SOMMEDATE-D = W-SOMMEDATE-D + MV-MONTANT
+              COMPUTE W-SOMMEGEN-D = W-SOMMEGEN-D + MV-MONTANT
+              SUBTRACT MV-MONTANT FROM W-SOLDE-COURANT.
        CALCUL-SOMME-FIN.
            EXIT.
       *
        NOUVEAU-CLI.
            MOVE 0 TO W-SOMMECLI-D
            MOVE 0 TO W-SOMMECLI-C
-           DISPLAY '                                      '
-           DISPLAY '                                      '
-           DISPLAY 'CLIENT :' MV-CLI-CODE '  Mr ' MV-COMPTE-LIBELLE 
-           DISPLAY '                                      '       
-           DISPLAY 
-           'N° COMPTE     DATE       N° ECRITURE
-      -    '          DEBIT           CREDIT'.
+           PERFORM  RECHERCHE-CPTMSTR   THRU RECHERCHE-CPTMSTR-FIN
+           PERFORM  ENTETE-ETAT         THRU ENTETE-ETAT-FIN
+           STRING   'CLIENT : '         MV-CLI-CODE
+                    '   Mr '            W-CLI-LIBELLE
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE    THRU IMPRESSION-LIGNE-FIN.
        NOUVEAU-CLI-FIN.
            EXIT.
       *
        NOUVEAU-CPT.
            MOVE 0 TO W-SOMMECPT-D
            MOVE 0 TO W-SOMMECPT-C
-           DISPLAY '-----------------------------
-      -    '---------------------------------------'.
+           MOVE 0 TO W-SOLDE-COURANT
+           PERFORM  RECHERCHE-CPTMSTR   THRU RECHERCHE-CPTMSTR-FIN
+           MOVE ALL '-'                 TO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE    THRU IMPRESSION-LIGNE-FIN
+           STRING   'COMPTE : '         MV-COMPTE-NUM
+                    '   '                W-CLI-LIBELLE
+                    '   STATUT : '       W-CLI-STATUT
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE    THRU IMPRESSION-LIGNE-FIN.
        NOUVEAU-CPT-FIN.
            EXIT.
       *
@@ -273,32 +812,133 @@ l       IDENTIFICATION DIVISION.
        RUPTURE-CLI.
            MOVE W-SOMMECLI-D TO W-TOTAL-CLIENT-D
            MOVE W-SOMMECLI-C TO W-TOTAL-CLIENT-C
-           DISPLAY '         TOTAL CLIENT  :
-      -    '                 ' W-TOTAL-CLIENT-D '   
-      -    '   ' W-TOTAL-CLIENT-C.
+           STRING   '         TOTAL CLIENT  :    '
+                    W-TOTAL-CLIENT-D        '    '
+                    W-TOTAL-CLIENT-C
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN
+           COMPUTE  W-ECART-CLI = W-SOMMECLI-D - W-SOMMECLI-C
+           IF W-ECART-CLI NOT = ZERO
+              MOVE  W-ECART-CLI            TO W-ECART-AFF
+              STRING '         *** ECART CLIENT HORS EQUILIBRE : '
+                     W-ECART-AFF
+                     DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+              PERFORM IMPRESSION-LIGNE     THRU IMPRESSION-LIGNE-FIN
+           END-IF.
        RUPTURE-CLI-FIN.
            EXIT.
       *
        RUPTURE-CPT.
            MOVE W-SOMMECPT-D TO W-TOTAL-COMPTE-D
            MOVE W-SOMMECPT-C TO W-TOTAL-COMPTE-C
-           DISPLAY '         TOTAL COMPTE  :
-      -    '                 ' W-TOTAL-COMPTE-D '  
-      -    '    ' W-TOTAL-COMPTE-C.
+           STRING   '         TOTAL COMPTE  :    '
+                    W-TOTAL-COMPTE-D        '    '
+                    W-TOTAL-COMPTE-C
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN
+           COMPUTE  W-ECART-CPT = W-SOMMECPT-D - W-SOMMECPT-C
+           IF W-ECART-CPT NOT = ZERO
+              MOVE  W-ECART-CPT            TO W-ECART-AFF
+              STRING '         *** ECART COMPTE HORS EQUILIBRE : '
+                     W-ECART-AFF
+                     DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+              PERFORM IMPRESSION-LIGNE     THRU IMPRESSION-LIGNE-FIN
+           END-IF.
        RUPTURE-CPT-FIN.
            EXIT.
       *
        RUPTURE-DATE.
            MOVE W-SOMMEDATE-D TO W-TOTAL-JOURNEE-D
            MOVE W-SOMMEDATE-C TO W-TOTAL-JOURNEE-C
-           DISPLAY '         TOTAL JOURNEE :
-      -    '                 ' W-TOTAL-JOURNEE-D '  
-      -    '    ' W-TOTAL-JOURNEE-C.
+           STRING   '         TOTAL JOURNEE :    '
+                    W-TOTAL-JOURNEE-D        '    '
+                    W-TOTAL-JOURNEE-C
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN.
        RUPTURE-DATE-FIN.
            EXIT.
+      *
+       RUPTURE-GENERAL.
+           MOVE W-SOMMEGEN-D TO W-TOTAL-GENERAL-D
+           MOVE W-SOMMEGEN-C TO W-TOTAL-GENERAL-C
+           STRING   '         TOTAL GENERAL :    '
+                    W-TOTAL-GENERAL-D        '    '
+                    W-TOTAL-GENERAL-C
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN.
+       RUPTURE-GENERAL-FIN.
+           EXIT.
+      *
+       TOTAL-CONTROLE.
+           MOVE     W-NB-ENR-LUS         TO W-NB-ENR-LUS-AFF
+           MOVE     W-NB-REJETS          TO W-NB-REJETS-AFF
+           MOVE     W-NB-HORS-SELECTION  TO W-NB-HORS-SELECTION-AFF
+           MOVE     W-CTL-D              TO W-CTL-D-AFF
+           MOVE     W-CTL-C              TO W-CTL-C-AFF
+           STRING   '         ***** BORDEREAU DE CONTROLE *****'
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN
+           STRING   '         ENREGISTREMENTS LUS      : '
+                    W-NB-ENR-LUS-AFF
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN
+           STRING   '         ENREGISTREMENTS REJETES  : '
+                    W-NB-REJETS-AFF
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN
+           STRING   '         ENREGISTREMENTS HORS SELECTION : '
+                    W-NB-HORS-SELECTION-AFF
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN
+           STRING   '         TOTAL DEBIT  TRAITE       : '
+                    W-TOTAL-GENERAL-D
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN
+           STRING   '         TOTAL CREDIT TRAITE       : '
+                    W-TOTAL-GENERAL-C
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN
+           STRING   '         TOTAL DEBIT  LU (BRUT)    : '
+                    W-CTL-D-AFF
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN
+           STRING   '         TOTAL CREDIT LU (BRUT)    : '
+                    W-CTL-C-AFF
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN
+           PERFORM  VERIF-CTL-INDEPENDANT  THRU
+                    VERIF-CTL-INDEPENDANT-FIN
+           STRING   '         CONTROLE : ' W-CTL-LIBELLE
+                    DELIMITED BY SIZE INTO W-LIGNE-A-IMPRIMER
+           PERFORM  IMPRESSION-LIGNE       THRU IMPRESSION-LIGNE-FIN.
+       TOTAL-CONTROLE-FIN.
+           EXIT.
+      *
+      *           LE TOTAL "TRAITE" (RUPTURE-GENERAL, VIA CALCUL-SOMME
+      *           SUR MVMNTS) ET LE TOTAL "BRUT" (ACCUMUL-CTL-BRUT, SUR
+      *           1-MVMNTS AU MOMENT DE LA LECTURE) SONT ALIMENTES PAR
+      *           DEUX PARAGRAPHES DISTINCTS A PARTIR DE DEUX ZONES
+      *           DISTINCTES - UN ECART ENTRE LES DEUX, HORS SELECTION
+      *           OU REJET, REVELE UNE ANOMALIE DE TRAITEMENT.
+       VERIF-CTL-INDEPENDANT.
+           IF W-NB-REJETS = ZERO AND W-NB-HORS-SELECTION = ZERO
+              IF W-CTL-D = W-SOMMEGEN-D AND W-CTL-C = W-SOMMEGEN-C
+                 MOVE 'OK'                 TO W-CTL-LIBELLE
+              ELSE
+                 MOVE 'ECART DETECTE !!!'  TO W-CTL-LIBELLE
+              END-IF
+           ELSE
+              MOVE 'NON COMPARABLE (SELECTION OU REJETS ACTIFS)'
+                                            TO W-CTL-LIBELLE
+           END-IF.
+       VERIF-CTL-INDEPENDANT-FIN.
+           EXIT.
       *
        FERMETURE-FICHIERS.
-           CLOSE    MVMNTS-FILE.
+           CLOSE    MVMNTS-FILE
+           CLOSE    ETAT-MVMNTS
+           CLOSE    REJETS-FILE
+           CLOSE    CHKPT-FILE.
        FERMETURE-FICHIERS-FIN.
            EXIT.
       *
