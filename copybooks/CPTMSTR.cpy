@@ -0,0 +1,12 @@
+      *-------------------------------------------------------------*
+      *    COPY CPTMSTR                                              *
+      *    ENREGISTREMENT DU FICHIER MAITRE DES COMPTES/CLIENTS      *
+      *-------------------------------------------------------------*
+       01  CPTMSTR-REC.
+           05  CM-COMPTE-NUM           PIC X(6).
+           05  CM-CLI-CODE             PIC X(5).
+           05  CM-LIBELLE              PIC X(35).
+           05  CM-STATUT               PIC X(1).
+               88  CM-COMPTE-ACTIF               VALUE 'A'.
+               88  CM-COMPTE-CLOTURE             VALUE 'C'.
+           05  FILLER                  PIC X(33).
